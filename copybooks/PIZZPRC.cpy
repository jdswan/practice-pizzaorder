@@ -0,0 +1,9 @@
+      ******************************************************************
+      * PIZZPRC - Pizza price table record layout. One record per     *
+      * pizza/size combination. Edited by the shift manager the night *
+      * before a price change takes effect - no recompile needed.     *
+      ******************************************************************
+       01 PRICE-RECORD.
+           05 PRC-PIZZA-NAME           PIC X(24).
+           05 PRC-SIZE                 PIC X(01).
+           05 PRC-PRICE                PIC 9(03)V99.
