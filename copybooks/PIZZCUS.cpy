@@ -0,0 +1,24 @@
+      ******************************************************************
+      * PIZZCUS - Customer master record layout, keyed by phone       *
+      * number. Carries the standing discount and the last few       *
+      * baskets rung in so a regular can call back and say "same as  *
+      * last time" instead of re-reciting a large order item by item. *
+      ******************************************************************
+       01 CUSTOMER-RECORD.
+           05 CUS-PHONE                PIC X(10).
+           05 CUS-NAME                 PIC X(24).
+           05 CUS-ADDR                 PIC X(30).
+           05 CUS-DISCOUNT-PCT         PIC 99V9.
+           05 CUS-RECALL-COUNT         PIC 9.
+           05 CUS-RECALL-BASKET OCCURS 3 TIMES INDEXED BY CUS-RB-IDX.
+               10 CUS-RB-TICKET-NO         PIC 9(06).
+               10 CUS-RB-ORDER-DATE        PIC 9(08).
+               10 CUS-RB-ITEM-COUNT        PIC 99.
+               10 CUS-RB-ITEM OCCURS 10 TIMES INDEXED BY CUS-RBI-IDX.
+                   15 CUS-RBI-NAME             PIC X(24).
+                   15 CUS-RBI-SIZE             PIC X(01).
+                   15 CUS-RBI-PRICE            PIC 9(03)V99.
+                   15 CUS-RBI-QTY              PIC 9(02).
+                   15 CUS-RBI-TOPPINGS         PIC X(40).
+                   15 CUS-RBI-HALF-NAME        PIC X(24).
+                   15 CUS-RBI-HALF-TOPPINGS    PIC X(40).
