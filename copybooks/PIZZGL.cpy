@@ -0,0 +1,10 @@
+      ******************************************************************
+      * PIZZGL - Daily general ledger interface record layout. One    *
+      * record per run, in the fixed layout accounting posts from.    *
+      ******************************************************************
+       01 GL-EXTRACT-RECORD.
+           05 GL-EXTRACT-DATE          PIC 9(08).
+           05 GL-GROSS-SALES           PIC 9(09)V99.
+           05 GL-TAX-COLLECTED         PIC 9(09)V99.
+           05 GL-DISCOUNT-TOTAL        PIC 9(09)V99.
+           05 GL-NET-SALES             PIC 9(09)V99.
