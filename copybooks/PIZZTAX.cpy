@@ -0,0 +1,6 @@
+      ******************************************************************
+      * PIZZTAX - Sales tax rate record layout. One record holding    *
+      * the rate to apply to every ticket's subtotal.                  *
+      ******************************************************************
+       01 TAX-RECORD.
+           05 TAX-RATE                 PIC 9V9999.
