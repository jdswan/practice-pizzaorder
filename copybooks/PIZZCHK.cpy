@@ -0,0 +1,10 @@
+      ******************************************************************
+      * PIZZCHK - Checkpoint record layout. Holds the last ticket     *
+      * number fully written to ORDER-FILE so a restarted run picks   *
+      * back up at the next ticket instead of reprocessing or losing  *
+      * orders already rung in.                                       *
+      ******************************************************************
+       01 CHECKPOINT-RECORD.
+           05 CHK-LAST-TICKET-NO       PIC 9(06).
+           05 CHK-CHECKPOINT-DATE      PIC 9(08).
+           05 CHK-CHECKPOINT-TIME      PIC 9(06).
