@@ -0,0 +1,25 @@
+      ******************************************************************
+      * PIZZORD - Order transaction file record layout.               *
+      * One record is written for each basket line of a completed     *
+      * ticket, carrying the ticket number and the date/time it was   *
+      * rung in so the file can be reconciled against the register.   *
+      ******************************************************************
+       01 ORDER-RECORD.
+           05 ORD-TICKET-NO            PIC 9(06).
+           05 ORD-ORDER-DATE           PIC 9(08).
+           05 ORD-ORDER-TIME           PIC 9(06).
+           05 ORD-ITEM-NAME            PIC X(24).
+           05 ORD-ITEM-SIZE            PIC X(01).
+           05 ORD-ITEM-PRICE           PIC 9(03)V99.
+           05 ORD-ITEM-QTY             PIC 9(02).
+           05 ORD-TOPPINGS             PIC X(40).
+           05 ORD-HALF-NAME            PIC X(24).
+           05 ORD-HALF-TOPPINGS        PIC X(40).
+           05 ORD-ORDER-TYPE           PIC X(01).
+               88 ORD-DINE-IN              VALUE 'D'.
+               88 ORD-CARRYOUT             VALUE 'C'.
+               88 ORD-DELIVERY             VALUE 'L'.
+           05 ORD-DELIV-ADDR           PIC X(30).
+           05 ORD-DELIV-PHONE          PIC X(10).
+           05 ORD-DISCOUNT-AMT         PIC 9(05)V99.
+           05 ORD-TAX-AMT              PIC 9(05)V99.
