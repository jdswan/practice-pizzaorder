@@ -0,0 +1,12 @@
+      ******************************************************************
+      * PIZZDSP - Driver dispatch extract record layout. One record   *
+      * per delivery ticket, in the order the tickets were rung in,    *
+      * for the dispatcher to hand tickets to drivers in drop order.  *
+      ******************************************************************
+       01 DISPATCH-RECORD.
+           05 DSP-TICKET-NO            PIC 9(06).
+           05 DSP-ORDER-DATE           PIC 9(08).
+           05 DSP-ORDER-TIME           PIC 9(06).
+           05 DSP-DELIV-ADDR           PIC X(30).
+           05 DSP-DELIV-PHONE          PIC X(10).
+           05 DSP-DROP-SEQ             PIC 9(04).
