@@ -0,0 +1,121 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PIZZAGL.
+
+      ******************************************************************
+      * PIZZAGL reads the day's ORDER-FILE transactions produced by    *
+      * PIZZAORDER and extracts one fixed-layout record (date, gross   *
+      * sales, tax collected, discount total, net) for accounting to  *
+      * pick up and post into the general ledger system, so month-end *
+      * reconciliation stops depending on retyped register slips.     *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ORDER-FILE ASSIGN TO "ORDERFIL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ORDER-FILE-STATUS.
+
+           SELECT GL-FILE ASSIGN TO "GLEXTRCT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ORDER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY PIZZORD.
+
+       FD  GL-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY PIZZGL.
+
+       WORKING-STORAGE SECTION.
+       01 WS-CONTROL-AREAS.
+           05 WS-ORDER-FILE-STATUS     PIC X(02) VALUE "00".
+               88 WS-ORDER-FILE-OK         VALUE "00".
+               88 WS-ORDER-FILE-EOF        VALUE "10".
+           05 WS-GL-FILE-STATUS        PIC X(02) VALUE "00".
+           05 WS-MORE-RECORDS-SW       PIC X(01) VALUE 'Y'.
+               88 WS-NO-MORE-RECORDS       VALUE 'N'.
+           05 WS-LAST-TICKET-NO        PIC 9(06) VALUE 0.
+           05 WS-RUN-DATE              PIC 9(08) VALUE 0.
+           05 WS-EXTRACT-DATE          PIC 9(08) VALUE 0.
+           05 WS-GROSS-SALES           PIC 9(09)V99 VALUE 0.
+           05 WS-TAX-COLLECTED         PIC 9(09)V99 VALUE 0.
+           05 WS-DISCOUNT-TOTAL        PIC 9(09)V99 VALUE 0.
+           05 WS-NET-SALES             PIC 9(09)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       1000-MAIN.
+           PERFORM 1100-INITIALIZE.
+           PERFORM 1200-ACCUMULATE-SALES UNTIL WS-NO-MORE-RECORDS.
+           PERFORM 1300-WRITE-EXTRACT.
+           PERFORM 1800-TERMINATE.
+           STOP RUN.
+       1000-END.
+
+      ******************************************************************
+      * 1100-INITIALIZE - pick up today's date to filter ORDER-FILE    *
+      * down to just today's tickets (ORDERFIL keeps every prior      *
+      * day's business too) and to stamp the extract, then open the   *
+      * files.                                                         *
+      ******************************************************************
+       1100-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-DATE TO WS-EXTRACT-DATE.
+           OPEN INPUT ORDER-FILE.
+           OPEN OUTPUT GL-FILE.
+           PERFORM 1210-READ-ORDER-FILE.
+       1100-END.
+
+       1200-ACCUMULATE-SALES.
+           IF ORD-ORDER-DATE = WS-RUN-DATE
+               PERFORM 1220-POST-ONE-RECORD
+           END-IF.
+           PERFORM 1210-READ-ORDER-FILE.
+       1200-END.
+
+       1210-READ-ORDER-FILE.
+           READ ORDER-FILE
+               AT END MOVE 'N' TO WS-MORE-RECORDS-SW
+           END-READ.
+       1210-END.
+
+      ******************************************************************
+      * 1220-POST-ONE-RECORD - every basket line adds to gross sales, *
+      * but tax and discount are ticket-level amounts repeated on     *
+      * every line of that ticket, so they only post on the first     *
+      * line of each new ticket number (the same control break        *
+      * PIZZDISP uses to pick one dispatch record per ticket).        *
+      ******************************************************************
+       1220-POST-ONE-RECORD.
+           COMPUTE WS-GROSS-SALES = WS-GROSS-SALES +
+               (ORD-ITEM-PRICE * ORD-ITEM-QTY).
+           IF ORD-TICKET-NO NOT = WS-LAST-TICKET-NO
+               MOVE ORD-TICKET-NO TO WS-LAST-TICKET-NO
+               ADD ORD-TAX-AMT      TO WS-TAX-COLLECTED
+               ADD ORD-DISCOUNT-AMT TO WS-DISCOUNT-TOTAL
+           END-IF.
+       1220-END.
+
+       1300-WRITE-EXTRACT.
+           COMPUTE WS-NET-SALES = WS-GROSS-SALES - WS-DISCOUNT-TOTAL
+               + WS-TAX-COLLECTED.
+           MOVE WS-EXTRACT-DATE   TO GL-EXTRACT-DATE.
+           MOVE WS-GROSS-SALES    TO GL-GROSS-SALES.
+           MOVE WS-TAX-COLLECTED  TO GL-TAX-COLLECTED.
+           MOVE WS-DISCOUNT-TOTAL TO GL-DISCOUNT-TOTAL.
+           MOVE WS-NET-SALES      TO GL-NET-SALES.
+           WRITE GL-EXTRACT-RECORD.
+       1300-END.
+
+       1800-TERMINATE.
+           CLOSE ORDER-FILE.
+           CLOSE GL-FILE.
+       1800-END.
+
+       END PROGRAM PIZZAGL.
