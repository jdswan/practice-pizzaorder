@@ -13,65 +13,845 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
+           SELECT ORDER-FILE ASSIGN TO "ORDERFIL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ORDER-FILE-STATUS.
 
+           SELECT PRICE-FILE ASSIGN TO "PRICEFIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRICE-FILE-STATUS.
+
+           SELECT TAX-FILE ASSIGN TO "TAXFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TAX-FILE-STATUS.
+
+           SELECT RECEIPT-FILE ASSIGN TO "RECEIPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECEIPT-FILE-STATUS.
+
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUS-PHONE
+               FILE STATUS IS WS-CUSTOMER-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
 
+       FD  ORDER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY PIZZORD.
+
+       FD  PRICE-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY PIZZPRC.
+
+       FD  TAX-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY PIZZTAX.
+
+       FD  RECEIPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 RECEIPT-LINE                 PIC X(60).
+
+       FD  CUSTOMER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY PIZZCUS.
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY PIZZCHK.
+
        WORKING-STORAGE SECTION.
+      ******************************************************************
+      * PIZZA-MENU - pizza names and per-size prices, loaded from      *
+      * PRICE-FILE by 1150-LOAD-PRICE-TABLE at startup. Prices are no  *
+      * longer compiled into the program - edit PRICEFIL to change     *
+      * tomorrow's prices tonight.                                     *
+      ******************************************************************
        01 PIZZA-MENU.
-           05 CHEESE-PIZZA.
-               10 PRICE-SM      PIC 99V99 VALUE  9.99.
-               10 PRICE-MD      PIC 99V99 VALUE 12.99.
-               10 PRICE-LG      PIC 99V99 VALUE 17.99.
-           05 PEPPERONI-PIZZA.
-               10 PRICE-SM      PIC 99V99 VALUE 12.99.
-               10 PRICE-MD      PIC 99V99 VALUE 16.99.
-               10 PRICE-LG      PIC 99V99 VALUE 20.99.
-           05 GARDEN-VEGGIE-PIZZA.
-               10 PRICE-SM      PIC 99V99 VALUE 11.99.
-               10 PRICE-MD      PIC 99V99 VALUE 14.99.
-               10 PRICE-LG      PIC 99V99 VALUE 19.99.
-           05 MEAT-AVALANCHE-PIZZA.
-               10 PRICE-SM      PIC 99V99 VALUE 14.99.
-               10 PRICE-MD      PIC 99V99 VALUE 19.99.
-               10 PRICE-LG      PIC 99V99 VALUE 24.99.
-           05 SICILIAN-SUPREME-PIZZA.
-               10 PRICE-SM      PIC 99V99 VALUE 15.99.
-               10 PRICE-MD      PIC 99V99 VALUE 19.99.
-               10 PRICE-LG      PIC 99V99 VALUE 25.99.
-           05 MARGHERITA-PIZZA.
-               10 PRICE-SM      PIC 99V99 VALUE 10.99.
-               10 PRICE-MD      PIC 99V99 VALUE 13.99.
-               10 PRICE-LG      PIC 99V99 VALUE 18.99.
-           05 HAWAIIAN-PIZZA.
-               10 PRICE-SM      PIC 99V99 VALUE 13.99.
-               10 PRICE-MD      PIC 99V99 VALUE 16.99.
-               10 PRICE-LG      PIC 99V99 VALUE 20.99.
+           05 PIZZA-MENU-ITEM OCCURS 7 TIMES INDEXED BY WS-MENU-IDX.
+               10 MENU-PIZZA-NAME       PIC X(24).
+               10 PRICE-SM              PIC 9(03)V99.
+               10 PRICE-MD              PIC 9(03)V99.
+               10 PRICE-LG              PIC 9(03)V99.
+       01 WS-PRICE-FILE-STATUS PIC X(02) VALUE "00".
+           88 WS-PRICE-FILE-OK              VALUE "00".
+           88 WS-PRICE-FILE-EOF             VALUE "10".
+           88 WS-PRICE-FILE-NOT-FOUND       VALUE "35".
+       01 WS-TAX-FILE-STATUS   PIC X(02) VALUE "00".
+           88 WS-TAX-FILE-OK                VALUE "00".
+           88 WS-TAX-FILE-NOT-FOUND         VALUE "35".
+       01 WS-RECEIPT-FILE-STATUS PIC X(02) VALUE "00".
+       01 WS-RECEIPT-AREAS.
+           05 WS-TAX-RATE        PIC 9V9999  VALUE 0.0825.
+           05 WS-SUBTOTAL-AMT    PIC 9(05)V99 VALUE 0.
+           05 WS-DISCOUNT-AMT    PIC 9(05)V99 VALUE 0.
+           05 WS-TAX-AMT         PIC 9(05)V99 VALUE 0.
+           05 WS-TOTAL-AMT       PIC 9(05)V99 VALUE 0.
+       01 WS-RECEIPT-HEADING.
+           05 FILLER             PIC X(18) VALUE "PIZZAORDER TICKET#".
+           05 WS-RH-TICKET-NO    PIC ZZZZZ9.
+       01 WS-RECEIPT-ITEM-LINE.
+           05 WS-RI-QTY           PIC Z9.
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 WS-RI-NAME          PIC X(24).
+           05 WS-RI-SIZE          PIC X(01).
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 WS-RI-AMOUNT         PIC ZZZ9.99.
+       01 WS-RECEIPT-TOTAL-LINE.
+           05 WS-RT-LABEL          PIC X(12).
+           05 WS-RT-AMOUNT         PIC ZZZZ9.99.
        01 WS-WORK-AREAS.
            05 WS-RUN-FLAG       PIC 9     VALUE 1.
            05 WS-USER-INPUT     PIC A.
+           05 WS-ORDER-FILE-STATUS PIC X(02) VALUE "00".
+               88 WS-ORDER-FILE-OK          VALUE "00".
+               88 WS-ORDER-FILE-NOT-FOUND   VALUE "35".
+           05 WS-CUSTOMER-FILE-STATUS PIC X(02) VALUE "00".
+               88 WS-CUSTOMER-FILE-OK       VALUE "00".
+               88 WS-CUSTOMER-FILE-NOT-FOUND VALUE "35".
+               88 WS-CUSTOMER-NOT-FOUND     VALUE "23".
+           05 WS-CHECKPOINT-FILE-STATUS PIC X(02) VALUE "00".
+               88 WS-CHECKPOINT-FILE-OK        VALUE "00".
+               88 WS-CHECKPOINT-FILE-NOT-FOUND VALUE "35".
+           05 WS-BASKET-COUNT   PIC 99    VALUE 0    COMP.
+           05 WS-BASKET-MAX-ITEMS PIC 99  VALUE 99   COMP.
            05 WS-BASKET.
-               10 WS-BASKET-ITEM        OCCURS 0 TO 9 TIMES.
+               10 WS-BASKET-ITEM        OCCURS 0 TO 99 TIMES
+                   DEPENDING ON WS-BASKET-COUNT.
                    15 WS-ITEM-NAME      PIC A(24).
-                   15 WS-ITEM-PRICE     PIC 99V99.
+                   15 WS-ITEM-SIZE      PIC X(01).
+                   15 WS-ITEM-PRICE     PIC 9(03)V99.
                    15 WS-ITEM-QTY       PIC 99.
-
-
-
-       
+                   15 WS-ITEM-TOPPINGS      PIC X(40).
+                   15 WS-ITEM-HALF-NAME     PIC A(24).
+                   15 WS-ITEM-HALF-TOPPINGS PIC X(40).
+           05 WS-ITEM-IDX       PIC 99    VALUE 0    COMP.
+           05 WS-PIZZA-CHOICE   PIC 9     VALUE 0.
+           05 WS-SIZE-CHOICE    PIC X(01) VALUE SPACE.
+           05 WS-QTY-ENTRY      PIC 99    VALUE 0.
+           05 WS-HALF-AND-HALF-SW PIC X(01) VALUE 'N'.
+               88 WS-IS-HALF-AND-HALF       VALUE 'Y'.
+           05 WS-HALF-PIZZA-CHOICE PIC 9    VALUE 0.
+           05 WS-TOPPINGS-ENTRY    PIC X(40) VALUE SPACES.
+           05 WS-HALF-TOPPINGS-ENTRY PIC X(40) VALUE SPACES.
+           05 WS-TOPPING-COUNT     PIC 99    VALUE 0    COMP.
+           05 WS-TOPPING-PRICE     PIC 9(03)V99 VALUE 1.50.
+           05 WS-BASE-PRICE        PIC 9(03)V99 VALUE 0.
+           05 WS-LOOKUP-PRICE      PIC 9(03)V99 VALUE 0.
+           05 WS-MORE-ITEMS-SW  PIC X(01) VALUE 'Y'.
+               88 WS-DONE-ADDING-ITEMS      VALUE 'N'.
+           05 WS-ANOTHER-ORDER-SW PIC X(01) VALUE 'Y'.
+               88 WS-NO-MORE-ORDERS         VALUE 'N'.
+           05 WS-TICKET-NO      PIC 9(06) VALUE 0.
+           05 WS-ORDER-DATE     PIC 9(08) VALUE 0.
+           05 WS-ORDER-TIME     PIC 9(06) VALUE 0.
+           05 WS-ORDER-TYPE     PIC X(01) VALUE 'C'.
+               88 WS-IS-DINE-IN              VALUE 'D'.
+               88 WS-IS-CARRYOUT             VALUE 'C'.
+               88 WS-IS-DELIVERY             VALUE 'L'.
+           05 WS-DELIV-ADDR     PIC X(30) VALUE SPACES.
+           05 WS-DELIV-PHONE    PIC X(10) VALUE SPACES.
+           05 WS-PHONE-ENTRY    PIC X(10) VALUE SPACES.
+           05 WS-CUSTOMER-FOUND-SW PIC X(01) VALUE 'N'.
+               88 WS-CUSTOMER-FOUND         VALUE 'Y'.
+           05 WS-SAME-AS-LAST-SW   PIC X(01) VALUE 'N'.
+               88 WS-USE-LAST-ORDER         VALUE 'Y'.
+           05 WS-DISCOUNT-DISPLAY  PIC Z9.9.
 
        PROCEDURE DIVISION.
 
        1000-MAIN.
+           PERFORM 1100-INITIALIZE.
            PERFORM 1200-RUN-LOOP UNTIL WS-RUN-FLAG NOT = 1.
+           PERFORM 1800-TERMINATE.
+           STOP RUN.
        1000-END.
 
+      ******************************************************************
+      * 1100-INITIALIZE - open the order transaction file, creating it *
+      * if this is the first run of the day.                          *
+      ******************************************************************
+       1100-INITIALIZE.
+           MOVE 0 TO WS-TICKET-NO.
+           OPEN EXTEND ORDER-FILE.
+           IF WS-ORDER-FILE-NOT-FOUND
+               OPEN OUTPUT ORDER-FILE
+           END-IF.
+           PERFORM 1150-LOAD-PRICE-TABLE.
+           PERFORM 1160-LOAD-TAX-RATE.
+           PERFORM 1170-OPEN-CUSTOMER-FILE.
+           PERFORM 1180-LOAD-CHECKPOINT.
+           OPEN OUTPUT RECEIPT-FILE.
+       1100-END.
+
+      ******************************************************************
+      * 1150-LOAD-PRICE-TABLE - seed the seven pizza names and their   *
+      * compiled-in default prices, then read PRICE-FILE and let any   *
+      * row found there override a cell's default. A missing or short *
+      * PRICEFIL therefore still rings up tonight's last known prices  *
+      * instead of giving pizza away at $0.00 - the same safety net    *
+      * already used for WS-TAX-RATE and WS-TOPPING-PRICE. A TOPPING   *
+      * row (no pizza/size of its own) carries the per-topping         *
+      * upcharge so that can change without a recompile too.          *
+      ******************************************************************
+       1150-LOAD-PRICE-TABLE.
+           MOVE "CHEESE PIZZA"           TO MENU-PIZZA-NAME (1).
+           MOVE 9.99  TO PRICE-SM (1).
+           MOVE 12.99 TO PRICE-MD (1).
+           MOVE 17.99 TO PRICE-LG (1).
+           MOVE "PEPPERONI PIZZA"        TO MENU-PIZZA-NAME (2).
+           MOVE 12.99 TO PRICE-SM (2).
+           MOVE 16.99 TO PRICE-MD (2).
+           MOVE 20.99 TO PRICE-LG (2).
+           MOVE "GARDEN VEGGIE PIZZA"    TO MENU-PIZZA-NAME (3).
+           MOVE 11.99 TO PRICE-SM (3).
+           MOVE 14.99 TO PRICE-MD (3).
+           MOVE 19.99 TO PRICE-LG (3).
+           MOVE "MEAT AVALANCHE PIZZA"   TO MENU-PIZZA-NAME (4).
+           MOVE 14.99 TO PRICE-SM (4).
+           MOVE 19.99 TO PRICE-MD (4).
+           MOVE 24.99 TO PRICE-LG (4).
+           MOVE "SICILIAN SUPREME PIZZA" TO MENU-PIZZA-NAME (5).
+           MOVE 15.99 TO PRICE-SM (5).
+           MOVE 19.99 TO PRICE-MD (5).
+           MOVE 25.99 TO PRICE-LG (5).
+           MOVE "MARGHERITA PIZZA"       TO MENU-PIZZA-NAME (6).
+           MOVE 10.99 TO PRICE-SM (6).
+           MOVE 13.99 TO PRICE-MD (6).
+           MOVE 18.99 TO PRICE-LG (6).
+           MOVE "HAWAIIAN PIZZA"         TO MENU-PIZZA-NAME (7).
+           MOVE 13.99 TO PRICE-SM (7).
+           MOVE 16.99 TO PRICE-MD (7).
+           MOVE 20.99 TO PRICE-LG (7).
+           OPEN INPUT PRICE-FILE.
+           IF WS-PRICE-FILE-NOT-FOUND
+               CONTINUE
+           ELSE
+               PERFORM 1151-READ-PRICE-FILE
+               PERFORM 1152-POST-ONE-PRICE UNTIL WS-PRICE-FILE-EOF
+               CLOSE PRICE-FILE
+           END-IF.
+       1150-END.
+
+       1151-READ-PRICE-FILE.
+           READ PRICE-FILE
+               AT END SET WS-PRICE-FILE-EOF TO TRUE
+           END-READ.
+       1151-END.
 
+       1152-POST-ONE-PRICE.
+           IF PRC-PIZZA-NAME = "TOPPING"
+               MOVE PRC-PRICE TO WS-TOPPING-PRICE
+           ELSE
+               SET WS-MENU-IDX TO 1
+               SEARCH PIZZA-MENU-ITEM
+                   WHEN MENU-PIZZA-NAME (WS-MENU-IDX) = PRC-PIZZA-NAME
+                       EVALUATE PRC-SIZE
+                           WHEN "S" MOVE PRC-PRICE
+                               TO PRICE-SM (WS-MENU-IDX)
+                           WHEN "M" MOVE PRC-PRICE
+                               TO PRICE-MD (WS-MENU-IDX)
+                           WHEN "L" MOVE PRC-PRICE
+                               TO PRICE-LG (WS-MENU-IDX)
+                       END-EVALUATE
+               END-SEARCH
+           END-IF.
+           PERFORM 1151-READ-PRICE-FILE.
+       1152-END.
+
+      ******************************************************************
+      * 1160-LOAD-TAX-RATE - pick up tonight's tax rate from TAXFILE, *
+      * keeping the compiled-in default if the file isn't there.      *
+      ******************************************************************
+       1160-LOAD-TAX-RATE.
+           OPEN INPUT TAX-FILE.
+           IF WS-TAX-FILE-NOT-FOUND
+               CONTINUE
+           ELSE
+               READ TAX-FILE
+                   NOT AT END MOVE TAX-RATE TO WS-TAX-RATE
+               END-READ
+               CLOSE TAX-FILE
+           END-IF.
+       1160-END.
+
+      ******************************************************************
+      * 1170-OPEN-CUSTOMER-FILE - the customer master carries forward  *
+      * from one day's run to the next, so create it the first time    *
+      * it's missing and open it for random lookup and rewrite after.  *
+      ******************************************************************
+       1170-OPEN-CUSTOMER-FILE.
+           OPEN I-O CUSTOMER-FILE.
+           IF WS-CUSTOMER-FILE-NOT-FOUND
+               OPEN OUTPUT CUSTOMER-FILE
+               CLOSE CUSTOMER-FILE
+               OPEN I-O CUSTOMER-FILE
+           END-IF.
+       1170-END.
+
+      ******************************************************************
+      * 1180-LOAD-CHECKPOINT - pick up the last ticket number written  *
+      * on a prior run so a restart resumes numbering where the last   *
+      * run left off instead of reprocessing or reusing ticket numbers.*
+      ******************************************************************
+       1180-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-FILE-NOT-FOUND
+               CONTINUE
+           ELSE
+               READ CHECKPOINT-FILE
+                   NOT AT END MOVE CHK-LAST-TICKET-NO TO WS-TICKET-NO
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       1180-END.
+
+      ******************************************************************
+      * 1200-RUN-LOOP - ring in one ticket: build the basket, write it *
+      * out to the order file, then ask if another order is coming.   *
+      ******************************************************************
        1200-RUN-LOOP.
+           PERFORM 1210-START-TICKET.
+           PERFORM 1205-LOOKUP-CUSTOMER.
+           MOVE 'Y' TO WS-MORE-ITEMS-SW.
+           IF WS-USE-LAST-ORDER
+               PERFORM 1206-RECALL-LAST-BASKET
+           ELSE
+               PERFORM 1220-BUILD-BASKET UNTIL WS-DONE-ADDING-ITEMS
+           END-IF.
+           PERFORM 1245-CAPTURE-ORDER-TYPE.
+           PERFORM 1250-COMPUTE-TOTALS.
+           PERFORM 1260-PRINT-RECEIPT.
+           PERFORM 1270-WRITE-ORDER-RECORDS.
+           PERFORM 1280-UPDATE-CUSTOMER-RECORD.
+           PERFORM 1285-WRITE-CHECKPOINT.
+           PERFORM 1290-ASK-ANOTHER-ORDER.
        1200-END.
 
-       9000-END-PROGRAM.
-           STOP RUN.
+       1210-START-TICKET.
+           ADD 1 TO WS-TICKET-NO.
+           ACCEPT WS-ORDER-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-ORDER-TIME FROM TIME.
+           MOVE 0 TO WS-BASKET-COUNT.
+           MOVE SPACES TO WS-BASKET.
+           MOVE 'C' TO WS-ORDER-TYPE.
+           MOVE SPACES TO WS-DELIV-ADDR WS-DELIV-PHONE.
+           MOVE SPACES TO WS-PHONE-ENTRY.
+           MOVE 'N' TO WS-CUSTOMER-FOUND-SW.
+           MOVE 'N' TO WS-SAME-AS-LAST-SW.
+       1210-END.
+
+      ******************************************************************
+      * 1205-LOOKUP-CUSTOMER - look the caller up by phone number so   *
+      * the clerk can greet a regular by name and offer their standing *
+      * discount. A blank phone number rings the order up as a walk-in.*
+      ******************************************************************
+       1205-LOOKUP-CUSTOMER.
+           DISPLAY "PHONE NUMBER (BLANK TO SKIP): ".
+           ACCEPT WS-PHONE-ENTRY.
+           IF WS-PHONE-ENTRY = SPACES
+               CONTINUE
+           ELSE
+               MOVE WS-PHONE-ENTRY TO CUS-PHONE
+               READ CUSTOMER-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       PERFORM 1207-GREET-RETURNING-CUSTOMER
+               END-READ
+               IF NOT WS-CUSTOMER-FOUND
+                   PERFORM 1208-CAPTURE-NEW-CUSTOMER
+               END-IF
+           END-IF.
+       1205-END.
+
+       1207-GREET-RETURNING-CUSTOMER.
+           MOVE 'Y' TO WS-CUSTOMER-FOUND-SW.
+           DISPLAY "WELCOME BACK " CUS-NAME.
+           MOVE CUS-DISCOUNT-PCT TO WS-DISCOUNT-DISPLAY.
+           DISPLAY "STANDING DISCOUNT: " WS-DISCOUNT-DISPLAY "%".
+           IF CUS-RECALL-COUNT > 0
+               DISPLAY "SAME AS LAST TIME? Y/N: "
+               ACCEPT WS-SAME-AS-LAST-SW
+           END-IF.
+       1207-END.
+
+       1208-CAPTURE-NEW-CUSTOMER.
+           DISPLAY "NEW CUSTOMER - NAME: ".
+           ACCEPT CUS-NAME.
+           DISPLAY "ADDRESS: ".
+           ACCEPT CUS-ADDR.
+           MOVE WS-PHONE-ENTRY TO CUS-PHONE.
+           MOVE 0 TO CUS-DISCOUNT-PCT.
+           MOVE 0 TO CUS-RECALL-COUNT.
+       1208-END.
+
+      ******************************************************************
+      * 1206-RECALL-LAST-BASKET - "same as last time": copy the most   *
+      * recently saved basket straight into WS-BASKET instead of       *
+      * making the caller recite a large order item by item.          *
+      ******************************************************************
+       1206-RECALL-LAST-BASKET.
+           MOVE CUS-RB-ITEM-COUNT (1) TO WS-BASKET-COUNT.
+           MOVE 0 TO WS-ITEM-IDX.
+           PERFORM 1209-COPY-ONE-RECALL-ITEM
+               VARYING WS-ITEM-IDX FROM 1 BY 1
+               UNTIL WS-ITEM-IDX > WS-BASKET-COUNT.
+           MOVE 'N' TO WS-MORE-ITEMS-SW.
+           DISPLAY "RECALLED LAST ORDER - " WS-BASKET-COUNT " ITEMS".
+       1206-END.
+
+       1209-COPY-ONE-RECALL-ITEM.
+           MOVE CUS-RBI-NAME  (1, WS-ITEM-IDX)
+               TO WS-ITEM-NAME (WS-ITEM-IDX).
+           MOVE CUS-RBI-SIZE  (1, WS-ITEM-IDX)
+               TO WS-ITEM-SIZE (WS-ITEM-IDX).
+           MOVE CUS-RBI-QTY   (1, WS-ITEM-IDX)
+               TO WS-ITEM-QTY (WS-ITEM-IDX).
+           MOVE CUS-RBI-TOPPINGS (1, WS-ITEM-IDX)
+               TO WS-ITEM-TOPPINGS (WS-ITEM-IDX).
+           MOVE CUS-RBI-HALF-NAME (1, WS-ITEM-IDX)
+               TO WS-ITEM-HALF-NAME (WS-ITEM-IDX).
+           MOVE CUS-RBI-HALF-TOPPINGS (1, WS-ITEM-IDX)
+               TO WS-ITEM-HALF-TOPPINGS (WS-ITEM-IDX).
+           PERFORM 1243-REPRICE-RECALL-ITEM.
+       1209-END.
+
+      ******************************************************************
+      * 1243-REPRICE-RECALL-ITEM - "same as last time" prices off      *
+      * today's PIZZA-MENU instead of the price stored with the old   *
+      * basket, so a price change in PRICEFIL since the last visit    *
+      * isn't silently ignored on a recalled order.                   *
+      ******************************************************************
+       1243-REPRICE-RECALL-ITEM.
+           MOVE WS-ITEM-SIZE (WS-ITEM-IDX) TO WS-SIZE-CHOICE.
+           SET WS-MENU-IDX TO 1.
+           SEARCH PIZZA-MENU-ITEM
+               WHEN MENU-PIZZA-NAME (WS-MENU-IDX) =
+                       WS-ITEM-NAME (WS-ITEM-IDX)
+                   PERFORM 1242-SIZE-PRICE-LOOKUP
+           END-SEARCH.
+           MOVE WS-LOOKUP-PRICE TO WS-BASE-PRICE.
+           IF WS-ITEM-HALF-NAME (WS-ITEM-IDX) = SPACES
+               MOVE WS-BASE-PRICE TO WS-ITEM-PRICE (WS-ITEM-IDX)
+           ELSE
+               SET WS-MENU-IDX TO 1
+               SEARCH PIZZA-MENU-ITEM
+                   WHEN MENU-PIZZA-NAME (WS-MENU-IDX) =
+                           WS-ITEM-HALF-NAME (WS-ITEM-IDX)
+                       PERFORM 1242-SIZE-PRICE-LOOKUP
+               END-SEARCH
+               COMPUTE WS-ITEM-PRICE (WS-ITEM-IDX) ROUNDED =
+                   (WS-BASE-PRICE + WS-LOOKUP-PRICE) / 2
+           END-IF.
+           PERFORM 1244-COUNT-RECALL-TOPPINGS.
+           COMPUTE WS-ITEM-PRICE (WS-ITEM-IDX) =
+               WS-ITEM-PRICE (WS-ITEM-IDX) +
+               (WS-TOPPING-COUNT * WS-TOPPING-PRICE).
+       1243-END.
+
+       1244-COUNT-RECALL-TOPPINGS.
+           MOVE 0 TO WS-TOPPING-COUNT.
+           IF WS-ITEM-TOPPINGS (WS-ITEM-IDX) NOT = SPACES
+               ADD 1 TO WS-TOPPING-COUNT
+               INSPECT WS-ITEM-TOPPINGS (WS-ITEM-IDX)
+                   TALLYING WS-TOPPING-COUNT FOR ALL ","
+           END-IF.
+           IF WS-ITEM-HALF-TOPPINGS (WS-ITEM-IDX) NOT = SPACES
+               ADD 1 TO WS-TOPPING-COUNT
+               INSPECT WS-ITEM-HALF-TOPPINGS (WS-ITEM-IDX)
+                   TALLYING WS-TOPPING-COUNT FOR ALL ","
+           END-IF.
+       1244-END.
+
+       1220-BUILD-BASKET.
+           DISPLAY "---------------------------------------------".
+           DISPLAY "1 CHEESE            2 PEPPERONI".
+           DISPLAY "3 GARDEN VEGGIE     4 MEAT AVALANCHE".
+           DISPLAY "5 SICILIAN SUPREME  6 MARGHERITA".
+           DISPLAY "7 HAWAIIAN".
+           DISPLAY "ENTER PIZZA NUMBER (1-7), OR 0 TO RING IT UP: ".
+           ACCEPT WS-PIZZA-CHOICE.
+           PERFORM 1221-REPROMPT-PIZZA-CHOICE
+               UNTIL WS-PIZZA-CHOICE <= 7.
+           IF WS-PIZZA-CHOICE = 0
+               MOVE 'N' TO WS-MORE-ITEMS-SW
+           ELSE
+               PERFORM 1230-ADD-ITEM-TO-BASKET
+           END-IF.
+       1220-END.
+
+       1221-REPROMPT-PIZZA-CHOICE.
+           DISPLAY "** PLEASE ENTER A NUMBER FROM 0 TO 7 **".
+           DISPLAY "ENTER PIZZA NUMBER (1-7), OR 0 TO RING IT UP: ".
+           ACCEPT WS-PIZZA-CHOICE.
+       1221-END.
+
+      ******************************************************************
+      * 1230-ADD-ITEM-TO-BASKET - refuse the add and warn the clerk   *
+      * instead of letting a large order silently fall off the table. *
+      ******************************************************************
+       1230-ADD-ITEM-TO-BASKET.
+           IF WS-BASKET-COUNT >= WS-BASKET-MAX-ITEMS
+               DISPLAY "** BASKET FULL - THIS TICKET IS AT ITS "
+                   WS-BASKET-MAX-ITEMS " ITEM LIMIT **"
+               DISPLAY "RING THIS TICKET UP AND START A NEW ONE FOR "
+                   "THE REST OF THE ORDER. PRESS ENTER: "
+               ACCEPT WS-USER-INPUT
+           ELSE
+               DISPLAY "ENTER SIZE - S, M OR L: "
+               ACCEPT WS-SIZE-CHOICE
+               DISPLAY "ENTER QUANTITY: "
+               ACCEPT WS-QTY-ENTRY
+               ADD 1 TO WS-BASKET-COUNT
+               PERFORM 1235-CAPTURE-HALF-AND-HALF
+               PERFORM 1240-PRICE-ITEM
+               PERFORM 1236-CAPTURE-TOPPINGS
+               PERFORM 1248-ADD-TOPPING-CHARGES
+           END-IF.
+       1230-END.
+
+      ******************************************************************
+      * 1235-CAPTURE-HALF-AND-HALF - let the clerk split the pie into  *
+      * two halves, each its own pizza, instead of one flat item.     *
+      ******************************************************************
+       1235-CAPTURE-HALF-AND-HALF.
+           MOVE 'N' TO WS-HALF-AND-HALF-SW.
+           MOVE 0 TO WS-HALF-PIZZA-CHOICE.
+           DISPLAY "HALF AND HALF? Y/N: ".
+           ACCEPT WS-HALF-AND-HALF-SW.
+           IF WS-IS-HALF-AND-HALF
+               DISPLAY "ENTER SECOND HALF PIZZA NUMBER (1-7): "
+               ACCEPT WS-HALF-PIZZA-CHOICE
+               PERFORM 1237-REPROMPT-HALF-CHOICE
+                   UNTIL WS-HALF-PIZZA-CHOICE >= 1
+                       AND WS-HALF-PIZZA-CHOICE <= 7
+           END-IF.
+       1235-END.
+
+       1237-REPROMPT-HALF-CHOICE.
+           DISPLAY "** PLEASE ENTER A NUMBER FROM 1 TO 7 **".
+           DISPLAY "ENTER SECOND HALF PIZZA NUMBER (1-7): "
+           ACCEPT WS-HALF-PIZZA-CHOICE.
+       1237-END.
+
+      ******************************************************************
+      * 1236-CAPTURE-TOPPINGS - record topping add-ons for the whole   *
+      * pizza, or for each half when it is a half-and-half.           *
+      ******************************************************************
+       1236-CAPTURE-TOPPINGS.
+           MOVE SPACES TO WS-TOPPINGS-ENTRY.
+           MOVE SPACES TO WS-HALF-TOPPINGS-ENTRY.
+           DISPLAY "ENTER TOPPINGS, COMMA SEPARATED (ENTER FOR NONE): "
+           ACCEPT WS-TOPPINGS-ENTRY.
+           MOVE WS-TOPPINGS-ENTRY TO WS-ITEM-TOPPINGS (WS-BASKET-COUNT).
+           IF WS-IS-HALF-AND-HALF
+               DISPLAY "ENTER TOPPINGS FOR THE SECOND HALF: "
+               ACCEPT WS-HALF-TOPPINGS-ENTRY
+               MOVE WS-HALF-TOPPINGS-ENTRY
+                   TO WS-ITEM-HALF-TOPPINGS (WS-BASKET-COUNT)
+           ELSE
+               MOVE SPACES TO WS-ITEM-HALF-TOPPINGS (WS-BASKET-COUNT)
+           END-IF.
+       1236-END.
+
+      ******************************************************************
+      * 1240-PRICE-ITEM - move the chosen pizza's name and size price  *
+      * into the current basket slot, looking the price up in the     *
+      * PIZZA-MENU table instead of a compiled-in VALUE clause. A      *
+      * half-and-half prices as the average of both halves' prices.   *
+      ******************************************************************
+       1240-PRICE-ITEM.
+           SET WS-MENU-IDX TO WS-PIZZA-CHOICE.
+           MOVE MENU-PIZZA-NAME (WS-MENU-IDX)
+               TO WS-ITEM-NAME (WS-BASKET-COUNT).
+           PERFORM 1242-SIZE-PRICE-LOOKUP.
+           MOVE WS-LOOKUP-PRICE TO WS-BASE-PRICE.
+           IF WS-IS-HALF-AND-HALF
+               SET WS-MENU-IDX TO WS-HALF-PIZZA-CHOICE
+               MOVE MENU-PIZZA-NAME (WS-MENU-IDX)
+                   TO WS-ITEM-HALF-NAME (WS-BASKET-COUNT)
+               PERFORM 1242-SIZE-PRICE-LOOKUP
+               COMPUTE WS-ITEM-PRICE (WS-BASKET-COUNT) ROUNDED =
+                   (WS-BASE-PRICE + WS-LOOKUP-PRICE) / 2
+           ELSE
+               MOVE SPACES TO WS-ITEM-HALF-NAME (WS-BASKET-COUNT)
+               MOVE WS-BASE-PRICE TO WS-ITEM-PRICE (WS-BASKET-COUNT)
+           END-IF.
+           MOVE WS-SIZE-CHOICE TO WS-ITEM-SIZE (WS-BASKET-COUNT).
+           MOVE WS-QTY-ENTRY   TO WS-ITEM-QTY  (WS-BASKET-COUNT).
+       1240-END.
+
+       1242-SIZE-PRICE-LOOKUP.
+           PERFORM 1241-REPROMPT-SIZE-CHOICE
+               UNTIL WS-SIZE-CHOICE = "S" OR WS-SIZE-CHOICE = "M"
+                   OR WS-SIZE-CHOICE = "L".
+           EVALUATE WS-SIZE-CHOICE
+               WHEN "S" MOVE PRICE-SM (WS-MENU-IDX) TO WS-LOOKUP-PRICE
+               WHEN "M" MOVE PRICE-MD (WS-MENU-IDX) TO WS-LOOKUP-PRICE
+               WHEN "L" MOVE PRICE-LG (WS-MENU-IDX) TO WS-LOOKUP-PRICE
+           END-EVALUATE.
+       1242-END.
+
+       1241-REPROMPT-SIZE-CHOICE.
+           DISPLAY "** PLEASE ENTER S, M OR L **".
+           DISPLAY "ENTER SIZE - S, M OR L: ".
+           ACCEPT WS-SIZE-CHOICE.
+       1241-END.
+
+      ******************************************************************
+      * 1248-ADD-TOPPING-CHARGES - price each topping on either half  *
+      * as a flat add-on over the base pizza price.                   *
+      ******************************************************************
+       1248-ADD-TOPPING-CHARGES.
+           PERFORM 1249-COUNT-TOPPINGS.
+           COMPUTE WS-ITEM-PRICE (WS-BASKET-COUNT) =
+               WS-ITEM-PRICE (WS-BASKET-COUNT) +
+               (WS-TOPPING-COUNT * WS-TOPPING-PRICE).
+       1248-END.
+
+       1249-COUNT-TOPPINGS.
+           MOVE 0 TO WS-TOPPING-COUNT.
+           IF WS-ITEM-TOPPINGS (WS-BASKET-COUNT) NOT = SPACES
+               ADD 1 TO WS-TOPPING-COUNT
+               INSPECT WS-ITEM-TOPPINGS (WS-BASKET-COUNT)
+                   TALLYING WS-TOPPING-COUNT FOR ALL ","
+           END-IF.
+           IF WS-ITEM-HALF-TOPPINGS (WS-BASKET-COUNT) NOT = SPACES
+               ADD 1 TO WS-TOPPING-COUNT
+               INSPECT WS-ITEM-HALF-TOPPINGS (WS-BASKET-COUNT)
+                   TALLYING WS-TOPPING-COUNT FOR ALL ","
+           END-IF.
+       1249-END.
+
+      ******************************************************************
+      * 1245-CAPTURE-ORDER-TYPE - how the order leaves the building,   *
+      * plus a drop address and phone number for delivery orders.     *
+      ******************************************************************
+       1245-CAPTURE-ORDER-TYPE.
+           DISPLAY "ORDER TYPE - D DINE-IN, C CARRYOUT, L DELIVERY: ".
+           ACCEPT WS-ORDER-TYPE.
+           IF WS-IS-DELIVERY
+               DISPLAY "DELIVERY ADDRESS: "
+               ACCEPT WS-DELIV-ADDR
+               DISPLAY "DELIVERY PHONE: "
+               ACCEPT WS-DELIV-PHONE
+           END-IF.
+       1245-END.
+
+      ******************************************************************
+      * 1250-COMPUTE-TOTALS - subtotal the basket, apply the tax rate *
+      * and roll up the ticket total.                                  *
+      ******************************************************************
+       1250-COMPUTE-TOTALS.
+           MOVE 0 TO WS-SUBTOTAL-AMT.
+           MOVE 0 TO WS-ITEM-IDX.
+           PERFORM 1251-ADD-ITEM-TO-SUBTOTAL
+               VARYING WS-ITEM-IDX FROM 1 BY 1
+               UNTIL WS-ITEM-IDX > WS-BASKET-COUNT.
+           IF WS-CUSTOMER-FOUND
+               COMPUTE WS-DISCOUNT-AMT ROUNDED =
+                   WS-SUBTOTAL-AMT * CUS-DISCOUNT-PCT / 100
+           ELSE
+               MOVE 0 TO WS-DISCOUNT-AMT
+           END-IF.
+           COMPUTE WS-TAX-AMT ROUNDED =
+               (WS-SUBTOTAL-AMT - WS-DISCOUNT-AMT) * WS-TAX-RATE.
+           COMPUTE WS-TOTAL-AMT =
+               WS-SUBTOTAL-AMT - WS-DISCOUNT-AMT + WS-TAX-AMT.
+       1250-END.
+
+       1251-ADD-ITEM-TO-SUBTOTAL.
+           COMPUTE WS-SUBTOTAL-AMT = WS-SUBTOTAL-AMT
+               + (WS-ITEM-PRICE (WS-ITEM-IDX) *
+                  WS-ITEM-QTY (WS-ITEM-IDX)).
+       1251-END.
+
+      ******************************************************************
+      * 1260-PRINT-RECEIPT - write an itemized receipt, with subtotal, *
+      * tax and grand total, to the counter printer's receipt file.   *
+      ******************************************************************
+       1260-PRINT-RECEIPT.
+           MOVE WS-TICKET-NO TO WS-RH-TICKET-NO.
+           MOVE WS-RECEIPT-HEADING TO RECEIPT-LINE.
+           WRITE RECEIPT-LINE.
+           MOVE 0 TO WS-ITEM-IDX.
+           PERFORM 1261-PRINT-ONE-RECEIPT-LINE
+               VARYING WS-ITEM-IDX FROM 1 BY 1
+               UNTIL WS-ITEM-IDX > WS-BASKET-COUNT.
+           MOVE "SUBTOTAL"   TO WS-RT-LABEL.
+           MOVE WS-SUBTOTAL-AMT TO WS-RT-AMOUNT.
+           MOVE WS-RECEIPT-TOTAL-LINE TO RECEIPT-LINE.
+           WRITE RECEIPT-LINE.
+           IF WS-DISCOUNT-AMT > 0
+               MOVE "DISCOUNT" TO WS-RT-LABEL
+               MOVE WS-DISCOUNT-AMT TO WS-RT-AMOUNT
+               MOVE WS-RECEIPT-TOTAL-LINE TO RECEIPT-LINE
+               WRITE RECEIPT-LINE
+           END-IF.
+           MOVE "TAX"        TO WS-RT-LABEL.
+           MOVE WS-TAX-AMT      TO WS-RT-AMOUNT.
+           MOVE WS-RECEIPT-TOTAL-LINE TO RECEIPT-LINE.
+           WRITE RECEIPT-LINE.
+           MOVE "TOTAL"      TO WS-RT-LABEL.
+           MOVE WS-TOTAL-AMT    TO WS-RT-AMOUNT.
+           MOVE WS-RECEIPT-TOTAL-LINE TO RECEIPT-LINE.
+           WRITE RECEIPT-LINE.
+       1260-END.
+
+       1261-PRINT-ONE-RECEIPT-LINE.
+           MOVE WS-ITEM-QTY  (WS-ITEM-IDX) TO WS-RI-QTY.
+           MOVE WS-ITEM-NAME (WS-ITEM-IDX) TO WS-RI-NAME.
+           MOVE WS-ITEM-SIZE (WS-ITEM-IDX) TO WS-RI-SIZE.
+           MOVE WS-ITEM-PRICE (WS-ITEM-IDX) TO WS-RI-AMOUNT.
+           MOVE WS-RECEIPT-ITEM-LINE TO RECEIPT-LINE.
+           WRITE RECEIPT-LINE.
+           IF WS-ITEM-HALF-NAME (WS-ITEM-IDX) NOT = SPACES
+               MOVE SPACES TO RECEIPT-LINE
+               STRING "   HALF: " WS-ITEM-HALF-NAME (WS-ITEM-IDX)
+                   DELIMITED BY SIZE INTO RECEIPT-LINE
+               WRITE RECEIPT-LINE
+           END-IF.
+           IF WS-ITEM-TOPPINGS (WS-ITEM-IDX) NOT = SPACES
+               MOVE SPACES TO RECEIPT-LINE
+               STRING "   TOPPINGS: " WS-ITEM-TOPPINGS (WS-ITEM-IDX)
+                   DELIMITED BY SIZE INTO RECEIPT-LINE
+               WRITE RECEIPT-LINE
+           END-IF.
+           IF WS-ITEM-HALF-TOPPINGS (WS-ITEM-IDX) NOT = SPACES
+               MOVE SPACES TO RECEIPT-LINE
+               STRING "   HALF TOPPINGS: "
+                   WS-ITEM-HALF-TOPPINGS (WS-ITEM-IDX)
+                   DELIMITED BY SIZE INTO RECEIPT-LINE
+               WRITE RECEIPT-LINE
+           END-IF.
+       1261-END.
+
+      ******************************************************************
+      * 1270-WRITE-ORDER-RECORDS - persist the completed basket to the *
+      * order file, one record per basket line, so nothing is lost at *
+      * STOP RUN.                                                      *
+      ******************************************************************
+       1270-WRITE-ORDER-RECORDS.
+           MOVE 0 TO WS-ITEM-IDX.
+           PERFORM 1271-WRITE-ONE-ORDER-RECORD
+               VARYING WS-ITEM-IDX FROM 1 BY 1
+               UNTIL WS-ITEM-IDX > WS-BASKET-COUNT.
+       1270-END.
+
+       1271-WRITE-ONE-ORDER-RECORD.
+           MOVE WS-TICKET-NO                TO ORD-TICKET-NO.
+           MOVE WS-ORDER-DATE                TO ORD-ORDER-DATE.
+           MOVE WS-ORDER-TIME                TO ORD-ORDER-TIME.
+           MOVE WS-ITEM-NAME  (WS-ITEM-IDX)  TO ORD-ITEM-NAME.
+           MOVE WS-ITEM-SIZE  (WS-ITEM-IDX)  TO ORD-ITEM-SIZE.
+           MOVE WS-ITEM-PRICE (WS-ITEM-IDX)  TO ORD-ITEM-PRICE.
+           MOVE WS-ITEM-QTY   (WS-ITEM-IDX)  TO ORD-ITEM-QTY.
+           MOVE WS-ITEM-TOPPINGS      (WS-ITEM-IDX) TO ORD-TOPPINGS.
+           MOVE WS-ITEM-HALF-NAME     (WS-ITEM-IDX) TO ORD-HALF-NAME.
+           MOVE WS-ITEM-HALF-TOPPINGS (WS-ITEM-IDX)
+               TO ORD-HALF-TOPPINGS.
+           MOVE WS-ORDER-TYPE                TO ORD-ORDER-TYPE.
+           MOVE WS-DELIV-ADDR                TO ORD-DELIV-ADDR.
+           MOVE WS-DELIV-PHONE               TO ORD-DELIV-PHONE.
+           MOVE WS-DISCOUNT-AMT              TO ORD-DISCOUNT-AMT.
+           MOVE WS-TAX-AMT                   TO ORD-TAX-AMT.
+           WRITE ORDER-RECORD.
+       1271-END.
+
+      ******************************************************************
+      * 1280-UPDATE-CUSTOMER-RECORD - roll this ticket's basket onto   *
+      * the front of the customer's recall list, bumping the oldest   *
+      * basket off once three are on file.                             *
+      ******************************************************************
+       1280-UPDATE-CUSTOMER-RECORD.
+           IF WS-PHONE-ENTRY = SPACES
+               CONTINUE
+           ELSE
+               PERFORM 1281-SHIFT-RECALL-BASKETS
+               PERFORM 1282-SAVE-CURRENT-BASKET
+               IF WS-CUSTOMER-FOUND
+                   REWRITE CUSTOMER-RECORD
+               ELSE
+                   WRITE CUSTOMER-RECORD
+               END-IF
+           END-IF.
+       1280-END.
+
+       1281-SHIFT-RECALL-BASKETS.
+           MOVE CUS-RECALL-BASKET (2) TO CUS-RECALL-BASKET (3).
+           MOVE CUS-RECALL-BASKET (1) TO CUS-RECALL-BASKET (2).
+       1281-END.
+
+       1282-SAVE-CURRENT-BASKET.
+           MOVE WS-TICKET-NO  TO CUS-RB-TICKET-NO (1).
+           MOVE WS-ORDER-DATE TO CUS-RB-ORDER-DATE (1).
+           IF WS-BASKET-COUNT > 10
+               MOVE 10 TO CUS-RB-ITEM-COUNT (1)
+           ELSE
+               MOVE WS-BASKET-COUNT TO CUS-RB-ITEM-COUNT (1)
+           END-IF.
+           MOVE 0 TO WS-ITEM-IDX.
+           PERFORM 1283-SAVE-ONE-RECALL-ITEM
+               VARYING WS-ITEM-IDX FROM 1 BY 1
+               UNTIL WS-ITEM-IDX > CUS-RB-ITEM-COUNT (1).
+           IF CUS-RECALL-COUNT < 3
+               ADD 1 TO CUS-RECALL-COUNT
+           END-IF.
+       1282-END.
+
+       1283-SAVE-ONE-RECALL-ITEM.
+           MOVE WS-ITEM-NAME (WS-ITEM-IDX)
+               TO CUS-RBI-NAME  (1, WS-ITEM-IDX).
+           MOVE WS-ITEM-SIZE (WS-ITEM-IDX)
+               TO CUS-RBI-SIZE  (1, WS-ITEM-IDX).
+           MOVE WS-ITEM-PRICE (WS-ITEM-IDX)
+               TO CUS-RBI-PRICE (1, WS-ITEM-IDX).
+           MOVE WS-ITEM-QTY (WS-ITEM-IDX)
+               TO CUS-RBI-QTY   (1, WS-ITEM-IDX).
+           MOVE WS-ITEM-TOPPINGS (WS-ITEM-IDX)
+               TO CUS-RBI-TOPPINGS (1, WS-ITEM-IDX).
+           MOVE WS-ITEM-HALF-NAME (WS-ITEM-IDX)
+               TO CUS-RBI-HALF-NAME (1, WS-ITEM-IDX).
+           MOVE WS-ITEM-HALF-TOPPINGS (WS-ITEM-IDX)
+               TO CUS-RBI-HALF-TOPPINGS (1, WS-ITEM-IDX).
+       1283-END.
+
+      ******************************************************************
+      * 1285-WRITE-CHECKPOINT - this ticket's basket is already safe   *
+      * on ORDER-FILE; record its ticket number as the restart point   *
+      * in case the job abends before the next ticket is complete.    *
+      ******************************************************************
+       1285-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-TICKET-NO  TO CHK-LAST-TICKET-NO.
+           MOVE WS-ORDER-DATE TO CHK-CHECKPOINT-DATE.
+           MOVE WS-ORDER-TIME TO CHK-CHECKPOINT-TIME.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       1285-END.
+
+       1290-ASK-ANOTHER-ORDER.
+           DISPLAY "ANOTHER ORDER? Y/N: ".
+           ACCEPT WS-ANOTHER-ORDER-SW.
+           IF WS-NO-MORE-ORDERS
+               MOVE 0 TO WS-RUN-FLAG
+           END-IF.
+       1290-END.
+
+      ******************************************************************
+      * 1800-TERMINATE - close out the files before STOP RUN.         *
+      ******************************************************************
+       1800-TERMINATE.
+           CLOSE ORDER-FILE.
+           CLOSE RECEIPT-FILE.
+           CLOSE CUSTOMER-FILE.
+       1800-END.
 
        END PROGRAM PIZZAORDER.
