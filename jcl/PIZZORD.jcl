@@ -0,0 +1,30 @@
+//PIZZORD  JOB (ACCTNO),'PIZZA ORDER ENTRY',CLASS=A,MSGCLASS=X,
+//             RESTART=STEP1,NOTIFY=&SYSUID
+//*
+//*  Runs the PIZZAORDER counter program for one shift. STEP1 is
+//*  the only step, so a restart after an abend just reruns it -
+//*  PIZZAORDER reads CHKPOINT on startup and resumes ticket
+//*  numbering right after the last ticket it finished writing to
+//*  ORDERFIL, so a restart does not reprocess or renumber orders
+//*  already rung in. ORDERFIL is opened MOD and grows day over
+//*  day rather than being rotated; the batch readers in PIZZAGL.jcl
+//*  pick today's date off the system clock and filter their own
+//*  ORDERFIL pass down to today's tickets, so yesterday's business
+//*  is never re-reported, re-dispatched or re-posted.
+//*
+//STEP1    EXEC PGM=PIZZAORDER
+//STEPLIB  DD DSN=PIZZA.LOADLIB,DISP=SHR
+//ORDERFIL DD DSN=PIZZA.DAILY.ORDERFIL,
+//            DISP=(MOD,KEEP,KEEP),
+//            SPACE=(TRK,(10,5)),UNIT=SYSDA
+//PRICEFIL DD DSN=PIZZA.MASTER.PRICEFIL,DISP=SHR
+//TAXFILE  DD DSN=PIZZA.MASTER.TAXFILE,DISP=SHR
+//RECEIPT  DD DSN=PIZZA.DAILY.RECEIPT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CUSTFILE DD DSN=PIZZA.MASTER.CUSTFILE,DISP=SHR
+//CHKPOINT DD DSN=PIZZA.DAILY.CHKPOINT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
