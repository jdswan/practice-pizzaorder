@@ -0,0 +1,23 @@
+//PIZZAGL  JOB (ACCTNO),'PIZZA GL EXTRACT',CLASS=A,MSGCLASS=X
+//*
+//*  End-of-day batch run. PIZZRPT and PIZZDISP read the same
+//*  ORDERFIL produced by PIZZORD's STEP1; PIZZAGL's extract is
+//*  what accounting picks up to post the day's sales into the
+//*  general ledger.
+//*
+//STEP1    EXEC PGM=PIZZRPT
+//ORDERFIL DD DSN=PIZZA.DAILY.ORDERFIL,DISP=SHR
+//RPTFILE  DD SYSOUT=*
+//*
+//STEP2    EXEC PGM=PIZZDISP
+//ORDERFIL DD DSN=PIZZA.DAILY.ORDERFIL,DISP=SHR
+//DISPFILE DD DSN=PIZZA.DAILY.DISPFILE,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//*
+//STEP3    EXEC PGM=PIZZAGL
+//ORDERFIL DD DSN=PIZZA.DAILY.ORDERFIL,DISP=SHR
+//GLEXTRCT DD DSN=PIZZA.DAILY.GLEXTRCT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
