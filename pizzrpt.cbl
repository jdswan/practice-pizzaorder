@@ -0,0 +1,205 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PIZZRPT.
+
+      ******************************************************************
+      * PIZZRPT reads the day's ORDER-FILE transactions produced by    *
+      * PIZZAORDER and prints a summary of units and dollars sold for  *
+      * each pizza/size combination, with a grand total, so the shift  *
+      * lead can see what to prep more dough for tomorrow.             *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ORDER-FILE ASSIGN TO "ORDERFIL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ORDER-FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "RPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ORDER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY PIZZORD.
+
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 REPORT-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CONTROL-AREAS.
+           05 WS-ORDER-FILE-STATUS     PIC X(02) VALUE "00".
+               88 WS-ORDER-FILE-OK         VALUE "00".
+               88 WS-ORDER-FILE-EOF        VALUE "10".
+           05 WS-REPORT-FILE-STATUS    PIC X(02) VALUE "00".
+           05 WS-MORE-RECORDS-SW       PIC X(01) VALUE 'Y'.
+               88 WS-NO-MORE-RECORDS       VALUE 'N'.
+           05 WS-MENU-IDX              PIC 99    VALUE 0    COMP.
+           05 WS-SIZE-IDX              PIC 9     VALUE 0    COMP.
+           05 WS-RUN-DATE              PIC 9(08) VALUE 0.
+           05 WS-GRAND-UNITS           PIC 9(07) VALUE 0.
+           05 WS-GRAND-DOLLARS         PIC 9(09)V99 VALUE 0.
+           05 WS-RPT-SHARE-AMT         PIC 9(03)V99 VALUE 0.
+
+       01 WS-REPORT-TABLE.
+           05 WS-REPORT-ITEM OCCURS 7 TIMES INDEXED BY WS-RPT-IDX.
+               10 WS-RPT-NAME           PIC X(24).
+               10 WS-RPT-SIZE-CELL OCCURS 3 TIMES INDEXED BY WS-RPT-SZ.
+                   15 WS-RPT-UNITS      PIC 9(05) VALUE 0.
+                   15 WS-RPT-DOLLARS    PIC 9(07)V99 VALUE 0.
+
+       01 WS-HEADING-1.
+           05 FILLER                   PIC X(30)
+               VALUE "PIZZAORDER DAILY SALES SUMMARY".
+
+       01 WS-HEADING-2.
+           05 FILLER                   PIC X(24) VALUE "PIZZA".
+           05 FILLER                   PIC X(14) VALUE "SMALL".
+           05 FILLER                   PIC X(14) VALUE "MEDIUM".
+           05 FILLER                   PIC X(14) VALUE "LARGE".
+
+       01 WS-DETAIL-LINE.
+           05 WS-DL-NAME                PIC X(24).
+           05 WS-DL-CELL OCCURS 3 TIMES.
+               10 WS-DL-UNITS            PIC ZZZZ9.
+               10 FILLER                 PIC X(01).
+               10 WS-DL-DOLLARS          PIC ZZZ,ZZ9.99.
+               10 FILLER                 PIC X(01).
+
+       01 WS-TOTAL-LINE.
+           05 FILLER                    PIC X(24) VALUE "GRAND TOTAL".
+           05 WS-TL-UNITS                PIC ZZZ,ZZ9.
+           05 FILLER                     PIC X(02) VALUE SPACES.
+           05 WS-TL-DOLLARS               PIC ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       1000-MAIN.
+           PERFORM 1100-INITIALIZE.
+           PERFORM 1200-ACCUMULATE-SALES UNTIL WS-NO-MORE-RECORDS.
+           PERFORM 1300-PRINT-REPORT.
+           PERFORM 1800-TERMINATE.
+           STOP RUN.
+       1000-END.
+
+      ******************************************************************
+      * 1100-INITIALIZE - load the seven pizza names into the report   *
+      * table, pick up today's date to filter ORDER-FILE down to just  *
+      * today's tickets (ORDERFIL keeps every prior day's business     *
+      * too), and open the files.                                      *
+      ******************************************************************
+       1100-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE "CHEESE PIZZA"           TO WS-RPT-NAME (1).
+           MOVE "PEPPERONI PIZZA"        TO WS-RPT-NAME (2).
+           MOVE "GARDEN VEGGIE PIZZA"    TO WS-RPT-NAME (3).
+           MOVE "MEAT AVALANCHE PIZZA"   TO WS-RPT-NAME (4).
+           MOVE "SICILIAN SUPREME PIZZA" TO WS-RPT-NAME (5).
+           MOVE "MARGHERITA PIZZA"       TO WS-RPT-NAME (6).
+           MOVE "HAWAIIAN PIZZA"         TO WS-RPT-NAME (7).
+           OPEN INPUT ORDER-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           PERFORM 1210-READ-ORDER-FILE.
+       1100-END.
+
+       1200-ACCUMULATE-SALES.
+           IF ORD-ORDER-DATE = WS-RUN-DATE
+               PERFORM 1220-POST-ONE-RECORD
+           END-IF.
+           PERFORM 1210-READ-ORDER-FILE.
+       1200-END.
+
+       1210-READ-ORDER-FILE.
+           READ ORDER-FILE
+               AT END MOVE 'N' TO WS-MORE-RECORDS-SW
+           END-READ.
+       1210-END.
+
+      ******************************************************************
+      * 1220-POST-ONE-RECORD - find the report cell for this item's    *
+      * pizza name and size and add its units and dollars into it. A   *
+      * half-and-half line (ORD-HALF-NAME present) posts to both the   *
+      * first half's and second half's cells, splitting the dollars    *
+      * evenly, so the prep sheet credits both pizzas that went into   *
+      * the pie instead of only the first half.                        *
+      ******************************************************************
+       1220-POST-ONE-RECORD.
+           ADD ORD-ITEM-QTY TO WS-GRAND-UNITS.
+           COMPUTE WS-GRAND-DOLLARS = WS-GRAND-DOLLARS +
+               (ORD-ITEM-PRICE * ORD-ITEM-QTY).
+           IF ORD-HALF-NAME = SPACES
+               MOVE ORD-ITEM-PRICE TO WS-RPT-SHARE-AMT
+           ELSE
+               COMPUTE WS-RPT-SHARE-AMT ROUNDED = ORD-ITEM-PRICE / 2
+           END-IF.
+           SET WS-RPT-IDX TO 1.
+           SEARCH WS-REPORT-ITEM
+               WHEN WS-RPT-NAME (WS-RPT-IDX) = ORD-ITEM-NAME
+                   PERFORM 1221-POST-TO-CELL
+           END-SEARCH.
+           IF ORD-HALF-NAME NOT = SPACES
+               SET WS-RPT-IDX TO 1
+               SEARCH WS-REPORT-ITEM
+                   WHEN WS-RPT-NAME (WS-RPT-IDX) = ORD-HALF-NAME
+                       PERFORM 1221-POST-TO-CELL
+               END-SEARCH
+           END-IF.
+       1220-END.
+
+       1221-POST-TO-CELL.
+           EVALUATE ORD-ITEM-SIZE
+               WHEN "S" SET WS-RPT-SZ TO 1
+               WHEN "M" SET WS-RPT-SZ TO 2
+               WHEN "L" SET WS-RPT-SZ TO 3
+           END-EVALUATE.
+           ADD ORD-ITEM-QTY TO WS-RPT-UNITS (WS-RPT-IDX, WS-RPT-SZ).
+           COMPUTE WS-RPT-DOLLARS (WS-RPT-IDX, WS-RPT-SZ) =
+               WS-RPT-DOLLARS (WS-RPT-IDX, WS-RPT-SZ) +
+               (WS-RPT-SHARE-AMT * ORD-ITEM-QTY).
+       1221-END.
+
+      ******************************************************************
+      * 1300-PRINT-REPORT - write the heading lines, one detail line   *
+      * per pizza, and the grand total line.                          *
+      ******************************************************************
+       1300-PRINT-REPORT.
+           MOVE WS-HEADING-1 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-HEADING-2 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           PERFORM 1310-PRINT-ONE-PIZZA
+               VARYING WS-MENU-IDX FROM 1 BY 1
+               UNTIL WS-MENU-IDX > 7.
+           MOVE WS-GRAND-UNITS   TO WS-TL-UNITS.
+           MOVE WS-GRAND-DOLLARS TO WS-TL-DOLLARS.
+           MOVE WS-TOTAL-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+       1300-END.
+
+       1310-PRINT-ONE-PIZZA.
+           MOVE WS-RPT-NAME (WS-MENU-IDX) TO WS-DL-NAME.
+           PERFORM 1311-PRINT-ONE-SIZE
+               VARYING WS-SIZE-IDX FROM 1 BY 1
+               UNTIL WS-SIZE-IDX > 3.
+           MOVE WS-DETAIL-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+       1310-END.
+
+       1311-PRINT-ONE-SIZE.
+           MOVE WS-RPT-UNITS   (WS-MENU-IDX, WS-SIZE-IDX)
+               TO WS-DL-UNITS   (WS-SIZE-IDX).
+           MOVE WS-RPT-DOLLARS (WS-MENU-IDX, WS-SIZE-IDX)
+               TO WS-DL-DOLLARS (WS-SIZE-IDX).
+       1311-END.
+
+       1800-TERMINATE.
+           CLOSE ORDER-FILE.
+           CLOSE REPORT-FILE.
+       1800-END.
+
+       END PROGRAM PIZZRPT.
