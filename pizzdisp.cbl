@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PIZZDISP.
+
+      ******************************************************************
+      * PIZZDISP reads the day's ORDER-FILE transactions produced by   *
+      * PIZZAORDER and extracts one record per delivery ticket (dine-in*
+      * and carryout tickets are skipped) so the dispatcher can hand   *
+      * drivers their drops in the order the tickets were rung in.     *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ORDER-FILE ASSIGN TO "ORDERFIL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ORDER-FILE-STATUS.
+
+           SELECT DISPATCH-FILE ASSIGN TO "DISPFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DISPATCH-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ORDER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY PIZZORD.
+
+       FD  DISPATCH-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY PIZZDSP.
+
+       WORKING-STORAGE SECTION.
+       01 WS-CONTROL-AREAS.
+           05 WS-ORDER-FILE-STATUS     PIC X(02) VALUE "00".
+               88 WS-ORDER-FILE-OK         VALUE "00".
+               88 WS-ORDER-FILE-EOF        VALUE "10".
+           05 WS-DISPATCH-FILE-STATUS  PIC X(02) VALUE "00".
+           05 WS-MORE-RECORDS-SW       PIC X(01) VALUE 'Y'.
+               88 WS-NO-MORE-RECORDS       VALUE 'N'.
+           05 WS-LAST-TICKET-NO        PIC 9(06) VALUE 0.
+           05 WS-DROP-SEQ              PIC 9(04) VALUE 0    COMP.
+           05 WS-RUN-DATE              PIC 9(08) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       1000-MAIN.
+           PERFORM 1100-INITIALIZE.
+           PERFORM 1200-EXTRACT-DELIVERIES UNTIL WS-NO-MORE-RECORDS.
+           PERFORM 1800-TERMINATE.
+           STOP RUN.
+       1000-END.
+
+      ******************************************************************
+      * 1100-INITIALIZE - pick up today's date to filter ORDER-FILE    *
+      * down to just today's tickets (ORDERFIL keeps every prior      *
+      * day's business too), then open the files.                     *
+      ******************************************************************
+       1100-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT ORDER-FILE.
+           OPEN OUTPUT DISPATCH-FILE.
+           PERFORM 1210-READ-ORDER-FILE.
+       1100-END.
+
+       1200-EXTRACT-DELIVERIES.
+           IF ORD-ORDER-DATE = WS-RUN-DATE
+                   AND ORD-DELIVERY
+                   AND ORD-TICKET-NO NOT = WS-LAST-TICKET-NO
+               PERFORM 1220-WRITE-DISPATCH-RECORD
+           END-IF.
+           PERFORM 1210-READ-ORDER-FILE.
+       1200-END.
+
+       1210-READ-ORDER-FILE.
+           READ ORDER-FILE
+               AT END MOVE 'N' TO WS-MORE-RECORDS-SW
+           END-READ.
+       1210-END.
+
+      ******************************************************************
+      * 1220-WRITE-DISPATCH-RECORD - one line per delivery ticket, the *
+      * first time that ticket number is seen. Drop sequence is just  *
+      * the order the tickets come off the file - this shop has no    *
+      * route-planning system, so first rung in is first out the door.*
+      ******************************************************************
+       1220-WRITE-DISPATCH-RECORD.
+           MOVE ORD-TICKET-NO  TO WS-LAST-TICKET-NO.
+           ADD 1 TO WS-DROP-SEQ.
+           MOVE ORD-TICKET-NO  TO DSP-TICKET-NO.
+           MOVE ORD-ORDER-DATE TO DSP-ORDER-DATE.
+           MOVE ORD-ORDER-TIME TO DSP-ORDER-TIME.
+           MOVE ORD-DELIV-ADDR TO DSP-DELIV-ADDR.
+           MOVE ORD-DELIV-PHONE TO DSP-DELIV-PHONE.
+           MOVE WS-DROP-SEQ    TO DSP-DROP-SEQ.
+           WRITE DISPATCH-RECORD.
+       1220-END.
+
+       1800-TERMINATE.
+           CLOSE ORDER-FILE.
+           CLOSE DISPATCH-FILE.
+       1800-END.
+
+       END PROGRAM PIZZDISP.
